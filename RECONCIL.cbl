@@ -0,0 +1,250 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM    : RECONCIL                                      *
+000040*   AUTHOR     : J. FAVREAU                                    *
+000050*   INSTALLATION : SERVICE EXPLOITATION                        *
+000060*   DATE-WRITTEN : 2026-08-09                                  *
+000070*                                                               *
+000080*   RAPPROCHEMENT DES FICHIERS MAITRES ECP ET ATBB (TRIES PAR  *
+000090*   NUMERO CROISSANT) ET EDITION D'UN ETAT DE RECAPITULATION   *
+000100*   SIGNALANT LES ENREGISTREMENTS PRESENTS DANS UN SEUL DES    *
+000110*   DEUX FICHIERS AINSI QUE LES ECARTS DE MONTANT SUR LES      *
+000120*   NUMEROS COMMUNS. APPELE PAR MonPLM (CHOIX = 3).            *
+000130*                                                               *
+000140*   MODIFICATION HISTORY                                       *
+000150*   --------------------                                       *
+000160*   2026-08-09 JF  VERSION INITIALE.                            *
+000170*                                                               *
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RECONCIL.
+000210 AUTHOR. J. FAVREAU.
+000220 INSTALLATION. SERVICE EXPLOITATION.
+000230 DATE-WRITTEN. 2026-08-09.
+000240 DATE-COMPILED.
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT ECP-FICHIER ASSIGN TO "ECPIN"
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-ECP-STATUT.
+000310     SELECT ATBB-FICHIER ASSIGN TO "ATBBIN"
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-ATBB-STATUT.
+000340     SELECT RECAP-LISTE ASSIGN TO "RECAPOUT"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-LISTE-STATUT.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  ECP-FICHIER
+000400     LABEL RECORDS ARE STANDARD.
+000410 COPY ECPREC.
+000420 FD  ATBB-FICHIER
+000430     LABEL RECORDS ARE STANDARD.
+000440 COPY ATBBREC.
+000450 FD  RECAP-LISTE
+000460     LABEL RECORDS ARE STANDARD.
+000470 01  RECAP-LIGNE-IMP             PIC X(132).
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-FICHIERS-SWITCHES.
+000500     05  WS-ECP-STATUT           PIC X(02) VALUE SPACES.
+000510     05  WS-ATBB-STATUT          PIC X(02) VALUE SPACES.
+000520     05  WS-LISTE-STATUT         PIC X(02) VALUE SPACES.
+000530     05  WS-FIN-ECP-SW           PIC X(01) VALUE "N".
+000540         88  FIN-FICHIER-ECP             VALUE "O".
+000550     05  WS-FIN-ATBB-SW          PIC X(01) VALUE "N".
+000560         88  FIN-FICHIER-ATBB            VALUE "O".
+000570 77  WS-COMPTEUR-ECP-SEUL        PIC 9(07) COMP VALUE ZERO.
+000580 77  WS-COMPTEUR-ATBB-SEUL       PIC 9(07) COMP VALUE ZERO.
+000590 77  WS-COMPTEUR-APPARIES        PIC 9(07) COMP VALUE ZERO.
+000600 77  WS-COMPTEUR-ECARTS          PIC 9(07) COMP VALUE ZERO.
+000610 01  WS-LIGNE-ENTETE.
+000620     05  FILLER                  PIC X(40)
+000630         VALUE "RECAPITULATIF DE RAPPROCHEMENT ECP/ATBB".
+000640 01  WS-LIGNE-DETAIL.
+000650     05  WS-D-NATURE             PIC X(14).
+000660     05  FILLER                  PIC X(02) VALUE SPACES.
+000670     05  WS-D-NUMERO             PIC 9(07).
+000680     05  FILLER                  PIC X(03) VALUE SPACES.
+000690     05  WS-D-MONTANT-ECP        PIC ZZZ,ZZZ,ZZ9.99-.
+000700     05  FILLER                  PIC X(02) VALUE SPACES.
+000710     05  WS-D-MONTANT-ATBB       PIC ZZZ,ZZZ,ZZ9.99-.
+000720 01  WS-LIGNE-TOTAUX.
+000730     05  FILLER            PIC X(16) VALUE "ECP SEULS     : ".
+000740     05  WS-T-ECP-SEUL     PIC ZZZ,ZZZ,ZZ9.
+000750 01  WS-LIGNE-TOTAUX2.
+000760     05  FILLER            PIC X(16) VALUE "ATBB SEULS    : ".
+000770     05  WS-T-ATBB-SEUL    PIC ZZZ,ZZZ,ZZ9.
+000780 01  WS-LIGNE-TOTAUX3.
+000790     05  FILLER            PIC X(16) VALUE "APPARIES      : ".
+000800     05  WS-T-APPARIES     PIC ZZZ,ZZZ,ZZ9.
+000810 01  WS-LIGNE-TOTAUX4.
+000820     05  FILLER            PIC X(16) VALUE "ECARTS MONTANT: ".
+000830     05  WS-T-ECARTS       PIC ZZZ,ZZZ,ZZ9.
+000840*****************************************************************
+000850*                                                               *
+000860*   PROCEDURE DIVISION                                         *
+000870*                                                               *
+000880*****************************************************************
+000890 PROCEDURE DIVISION.
+000900*****************************************************************
+000910*    0000-MAINLINE - POINT D'ENTREE DU PROGRAMME.               *
+000920*****************************************************************
+000930 0000-MAINLINE.
+000940     MOVE ZERO TO RETURN-CODE.
+000950     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+000960     PERFORM 2000-RAPPROCHER THRU 2000-EXIT
+000970         UNTIL FIN-FICHIER-ECP AND FIN-FICHIER-ATBB.
+000980     PERFORM 3000-FINALISATION THRU 3000-EXIT.
+000990     GOBACK.
+001000*****************************************************************
+001010*    1000-INITIALISATION - OUVERTURE DES FICHIERS, EDITION DE   *
+001020*    L'ENTETE ET PREMIERE LECTURE DE CHAQUE FICHIER MAITRE.     *
+001030*****************************************************************
+001040 1000-INITIALISATION.
+001050     OPEN INPUT ECP-FICHIER.
+001060     IF WS-ECP-STATUT NOT = "00"
+001070         DISPLAY "RECONCIL - OUVERTURE ECP-FICHIER IMPOSSIBLE - "
+001080             WS-ECP-STATUT
+001090         SET FIN-FICHIER-ECP TO TRUE
+001100         SET FIN-FICHIER-ATBB TO TRUE
+001110         MOVE 12 TO RETURN-CODE
+001120         GOBACK
+001130     END-IF.
+001140     OPEN INPUT ATBB-FICHIER.
+001150     IF WS-ATBB-STATUT NOT = "00"
+001160         DISPLAY "RECONCIL - OUVERTURE ATBB-FICHIER IMPOSSIBLE "
+001170             WS-ATBB-STATUT
+001180         CLOSE ECP-FICHIER
+001190         SET FIN-FICHIER-ECP TO TRUE
+001200         SET FIN-FICHIER-ATBB TO TRUE
+001210         MOVE 12 TO RETURN-CODE
+001220         GOBACK
+001230     END-IF.
+001240     OPEN OUTPUT RECAP-LISTE.
+001250     IF WS-LISTE-STATUT NOT = "00"
+001260         DISPLAY "RECONCIL - OUVERTURE RECAP-LISTE IMPOSSIBLE - "
+001270             WS-LISTE-STATUT
+001280         CLOSE ECP-FICHIER
+001290         CLOSE ATBB-FICHIER
+001300         SET FIN-FICHIER-ECP TO TRUE
+001310         SET FIN-FICHIER-ATBB TO TRUE
+001320         MOVE 12 TO RETURN-CODE
+001330         GOBACK
+001340     END-IF.
+001350     MOVE WS-LIGNE-ENTETE TO RECAP-LIGNE-IMP.
+001360     WRITE RECAP-LIGNE-IMP.
+001370     PERFORM 2100-LIRE-ECP THRU 2100-EXIT.
+001380     PERFORM 2200-LIRE-ATBB THRU 2200-EXIT.
+001390 1000-EXIT.
+001400     EXIT.
+001410*****************************************************************
+001420*    2000-RAPPROCHER - COMPARE LES CLES DES DEUX ENREGISTREMENTS*
+001430*    COURANTS ET AIGUILLE VERS LE TRAITEMENT ADEQUAT.           *
+001440*****************************************************************
+001450 2000-RAPPROCHER.
+001460     EVALUATE TRUE
+001470         WHEN FIN-FICHIER-ECP
+001480             PERFORM 2300-ATBB-SEUL THRU 2300-EXIT
+001490         WHEN FIN-FICHIER-ATBB
+001500             PERFORM 2400-ECP-SEUL THRU 2400-EXIT
+001510         WHEN ECP-NUMERO < ATBB-NUMERO
+001520             PERFORM 2400-ECP-SEUL THRU 2400-EXIT
+001530         WHEN ECP-NUMERO > ATBB-NUMERO
+001540             PERFORM 2300-ATBB-SEUL THRU 2300-EXIT
+001550         WHEN OTHER
+001560             PERFORM 2500-COMPARER THRU 2500-EXIT
+001570     END-EVALUATE.
+001580 2000-EXIT.
+001590     EXIT.
+001600*****************************************************************
+001610*    2100-LIRE-ECP - LECTURE SEQUENTIELLE DU FICHIER ECP.       *
+001620*****************************************************************
+001630 2100-LIRE-ECP.
+001640     READ ECP-FICHIER
+001650         AT END
+001660             SET FIN-FICHIER-ECP TO TRUE
+001670     END-READ.
+001680 2100-EXIT.
+001690     EXIT.
+001700*****************************************************************
+001710*    2200-LIRE-ATBB - LECTURE SEQUENTIELLE DU FICHIER ATBB.     *
+001720*****************************************************************
+001730 2200-LIRE-ATBB.
+001740     READ ATBB-FICHIER
+001750         AT END
+001760             SET FIN-FICHIER-ATBB TO TRUE
+001770     END-READ.
+001780 2200-EXIT.
+001790     EXIT.
+001800*****************************************************************
+001810*    2300-ATBB-SEUL - EDITE UN ENREGISTREMENT ATBB SANS ECP     *
+001820*    CORRESPONDANT.                                             *
+001830*****************************************************************
+001840 2300-ATBB-SEUL.
+001850     MOVE "ATBB SEUL" TO WS-D-NATURE.
+001860     MOVE ATBB-NUMERO TO WS-D-NUMERO.
+001870     MOVE ZERO TO WS-D-MONTANT-ECP.
+001880     MOVE ATBB-MONTANT TO WS-D-MONTANT-ATBB.
+001890     MOVE WS-LIGNE-DETAIL TO RECAP-LIGNE-IMP.
+001900     WRITE RECAP-LIGNE-IMP.
+001910     ADD 1 TO WS-COMPTEUR-ATBB-SEUL.
+001920     PERFORM 2200-LIRE-ATBB THRU 2200-EXIT.
+001930 2300-EXIT.
+001940     EXIT.
+001950*****************************************************************
+001960*    2400-ECP-SEUL - EDITE UN ENREGISTREMENT ECP SANS ATBB      *
+001970*    CORRESPONDANT.                                             *
+001980*****************************************************************
+001990 2400-ECP-SEUL.
+002000     MOVE "ECP SEUL" TO WS-D-NATURE.
+002010     MOVE ECP-NUMERO TO WS-D-NUMERO.
+002020     MOVE ECP-MONTANT TO WS-D-MONTANT-ECP.
+002030     MOVE ZERO TO WS-D-MONTANT-ATBB.
+002040     MOVE WS-LIGNE-DETAIL TO RECAP-LIGNE-IMP.
+002050     WRITE RECAP-LIGNE-IMP.
+002060     ADD 1 TO WS-COMPTEUR-ECP-SEUL.
+002070     PERFORM 2100-LIRE-ECP THRU 2100-EXIT.
+002080 2400-EXIT.
+002090     EXIT.
+002100*****************************************************************
+002110*    2500-COMPARER - COMPARE LE MONTANT ECP ET LE MONTANT ATBB  *
+002120*    D'UN MEME NUMERO ET EDITE UNE LIGNE EN CAS D'ECART.        *
+002130*****************************************************************
+002140 2500-COMPARER.
+002150     ADD 1 TO WS-COMPTEUR-APPARIES.
+002160     IF ECP-MONTANT NOT = ATBB-MONTANT
+002170         MOVE "ECART MONTANT" TO WS-D-NATURE
+002180         MOVE ECP-NUMERO TO WS-D-NUMERO
+002190         MOVE ECP-MONTANT TO WS-D-MONTANT-ECP
+002200         MOVE ATBB-MONTANT TO WS-D-MONTANT-ATBB
+002210         MOVE WS-LIGNE-DETAIL TO RECAP-LIGNE-IMP
+002220         WRITE RECAP-LIGNE-IMP
+002230         ADD 1 TO WS-COMPTEUR-ECARTS
+002240     END-IF.
+002250     PERFORM 2100-LIRE-ECP THRU 2100-EXIT.
+002260     PERFORM 2200-LIRE-ATBB THRU 2200-EXIT.
+002270 2500-EXIT.
+002280     EXIT.
+002290*****************************************************************
+002300*    3000-FINALISATION - EDITE LES TOTAUX ET FERME LES FICHIERS.*
+002310*****************************************************************
+002320 3000-FINALISATION.
+002330     MOVE WS-COMPTEUR-ECP-SEUL TO WS-T-ECP-SEUL.
+002340     MOVE WS-LIGNE-TOTAUX TO RECAP-LIGNE-IMP.
+002350     WRITE RECAP-LIGNE-IMP.
+002360     MOVE WS-COMPTEUR-ATBB-SEUL TO WS-T-ATBB-SEUL.
+002370     MOVE WS-LIGNE-TOTAUX2 TO RECAP-LIGNE-IMP.
+002380     WRITE RECAP-LIGNE-IMP.
+002390     MOVE WS-COMPTEUR-APPARIES TO WS-T-APPARIES.
+002400     MOVE WS-LIGNE-TOTAUX3 TO RECAP-LIGNE-IMP.
+002410     WRITE RECAP-LIGNE-IMP.
+002420     MOVE WS-COMPTEUR-ECARTS TO WS-T-ECARTS.
+002430     MOVE WS-LIGNE-TOTAUX4 TO RECAP-LIGNE-IMP.
+002440     WRITE RECAP-LIGNE-IMP.
+002450     CLOSE ECP-FICHIER.
+002460     CLOSE ATBB-FICHIER.
+002470     CLOSE RECAP-LISTE.
+002480 3000-EXIT.
+002490     EXIT.
+002500 END PROGRAM RECONCIL.
