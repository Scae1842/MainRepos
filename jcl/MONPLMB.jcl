@@ -0,0 +1,53 @@
+//MONPLMB  JOB (ACCTG),'SVC EXPLOIT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*                                                               *
+//*   JOB        : MONPLMB                                       *
+//*   PURPOSE    : RUN THE MonPLM ECP/ATBB/RECAP REPORTS UNATTENDED*
+//*                VIA THE MONPLMB BATCH ENTRY POINT, DRIVEN BY   *
+//*                THE PARAMETER CARD IN THE SYSIN DD BELOW       *
+//*                INSTEAD OF THE OPERATOR MENU SCREEN.           *
+//*   WRITTEN    : J. FAVREAU                                     *
+//*   DATE       : 2026-08-09                                     *
+//*                                                               *
+//*   MODIFICATION HISTORY                                        *
+//*   --------------------                                        *
+//*   2026-08-09 JF  INITIAL VERSION.                             *
+//*   2026-08-09 JF  ADDED UNIT/SPACE/DCB TO THE DD'S FOR DATASETS *
+//*                  MONPLMB CREATES ON FIRST USE, SO DISP=MOD CAN *
+//*                  ALLOCATE THEM ON A COLD START.                *
+//*                                                               *
+//*****************************************************************
+//STEP010  EXEC PGM=MONPLMB
+//STEPLIB  DD   DSN=PROD.MONPLM.LOADLIB,DISP=SHR
+//PARMIN   DD   *
+NUIT00013
+/*
+//OPERTAB  DD   DSN=PROD.MONPLM.OPERTAB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.MONPLM.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ECPIN    DD   DSN=PROD.MONPLM.ECPIN,DISP=SHR
+//ECPOUT   DD   DSN=PROD.MONPLM.ECPOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//ECPCKPT  DD   DSN=PROD.MONPLM.ECPCKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=29,BLKSIZE=2900)
+//ATBBIN   DD   DSN=PROD.MONPLM.ATBBIN,DISP=SHR
+//ATBBOUT  DD   DSN=PROD.MONPLM.ATBBOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//ATBBCKPT DD   DSN=PROD.MONPLM.ATBBCKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=29,BLKSIZE=2900)
+//RECAPOUT DD   DSN=PROD.MONPLM.RECAPOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//SYSOUT   DD   SYSOUT=*
