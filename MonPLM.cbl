@@ -1,45 +1,389 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MonPLM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  choix_ws PIC A(20).
-       01  touche_ws PIC X.
-       SCREEN SECTION.
-       01  titre.
-         02  BLANK SCREEN.
-         02  VALUE "BIENVENU DANS MONPLM"              LINE 02 COL 20.
-       01  question.
-         02  VALUE "Voules-vous voir : "                line 05 COL 10.
-         02  Value " Un ECP, appuyez sur 1"             line 06 COL 30.
-         02  Value " Un ATBB, appuyez sur 2"            line 07 COL 30.
-         02  choix  PIC X TO choix_ws                   line 08 COL 30.
-
-       01  reponse.
-         02  PIC A(20) FROM choix_ws LINE 10 COL 10.
-         02  VALUE ", vous etes habilites a utiliser ce programmeoihnii"
-                                                        LINE 10 COL 31.
-       01  attente.
-         02  VALUE "Appuyer sur la touche f et validez" LINE 20 COL 20.
-         02  VALUE "pour terminer"                      LINE 20 COL 55.
-         02  touche PIC X to touche_ws                  LINE 20 COL 70.
-
-
-
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           DISPLAY titre.
-           DISPLAY question.
-           MOVE SPACES TO choix.
-           ACCEPT choix.
-
-           DISPLAY reponse.
-           MOVE SPACE TO touche.
-           ACCEPT attente.
-           IF touche_ws = "f" THEN
-                    STOP RUN
-           END-IF.
-      ** add other procedures here
-       END PROGRAM MonPLM.
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM    : MonPLM                                        *
+000040*   AUTHOR     : J. FAVREAU                                    *
+000050*   INSTALLATION : SERVICE EXPLOITATION                        *
+000060*   DATE-WRITTEN : 2019-03-11                                  *
+000070*                                                               *
+000080*   MENU INTERACTIF D'ACCES AUX ETATS ECP ET ATBB.              *
+000090*                                                               *
+000100*   MODIFICATION HISTORY                                       *
+000110*   --------------------                                       *
+000120*   2026-08-09 JF  CHOIX_WS EST DESORMAIS EVALUE ET AIGUILLE    *
+000130*                  VERS LE TRAITEMENT ECP OU ATBB (PROGRAMME    *
+000140*                  ECPEXT / ATBBEXT).                           *
+000150*   2026-08-09 JF  AJOUT DE L'IDENTIFICATION OPERATEUR ET DU    *
+000160*                  CONTROLE D'HABILITATION AVANT LE MENU.       *
+000170*   2026-08-09 JF  LES CHOIX DE MENU SONT DESORMAIS TRACES      *
+000180*                  DANS LE JOURNAL D'AUDIT (AUDITLOG).          *
+000190*   2026-08-09 JF  LA TOUCHE D'ATTENTE REBOUCLE SUR LE MENU     *
+000200*                  TANT QUE L'OPERATEUR N'A PAS TAPE F.         *
+000210*   2026-08-09 JF  AJOUT DU CHOIX 3 - RECAP DE RAPPROCHEMENT    *
+000220*                  ECP/ATBB (PROGRAMME RECONCIL).               *
+000230*   2026-08-09 JF  LE CHOIX SAISI EST DESORMAIS CONTROLE CONTRE *
+000240*                  L'HABILITATION DE L'OPERATEUR (OPERTAB), ET  *
+000250*                  LE RESULTAT TRACE DANS L'AUDIT REFLETE LE    *
+000260*                  CODE RETOUR DU TRAITEMENT APPELE. CORRECTION *
+000270*                  DU RECOUVREMENT D'ECRAN ENTRE ERREUR-SAISIE  *
+000280*                  ET REPONSE.                                  *
+000290*                                                               *
+000300*****************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. MonPLM.
+000330 AUTHOR. J. FAVREAU.
+000340 INSTALLATION. SERVICE EXPLOITATION.
+000350 DATE-WRITTEN. 2019-03-11.
+000360 DATE-COMPILED.
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT OPER-FICHIER ASSIGN TO "OPERTAB"
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS oper-statut-ws.
+000430     SELECT AUDIT-FICHIER ASSIGN TO "AUDITLOG"
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS audit-statut-ws.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  OPER-FICHIER
+000490     LABEL RECORDS ARE STANDARD.
+000500 COPY OPERTAB.
+000510 FD  AUDIT-FICHIER
+000520     LABEL RECORDS ARE STANDARD.
+000530 COPY AUDITREC.
+000540 WORKING-STORAGE SECTION.
+000550 01  choix_ws PIC A(20).
+000560 01  touche_ws PIC X.
+000570 01  pause_ws PIC X.
+000580 01  choix-valide-sw PIC X(01) VALUE "N".
+000590     88  CHOIX-VALIDE VALUE "O".
+000600 01  oper-statut-ws PIC X(02) VALUE SPACES.
+000610 01  audit-statut-ws PIC X(02) VALUE SPACES.
+000620 01  fin-oper-sw PIC X(01) VALUE "N".
+000630     88  FIN-FICHIER-OPER VALUE "O".
+000640 01  operateur-id-ws PIC X(08).
+000650 01  operateur-nom-ws PIC X(30).
+000660 01  operateur-valide-sw PIC X(01) VALUE "N".
+000670     88  OPERATEUR-AUTORISE VALUE "O".
+000680 01  operateur-niveau-ws PIC X(01) VALUE SPACE.
+000690     88  OPERATEUR-HABIL-ECP VALUE "1".
+000700     88  OPERATEUR-HABIL-ATBB VALUE "2".
+000710     88  OPERATEUR-HABIL-TOUT VALUE "3".
+000720 01  recap-echec-sw PIC X(01) VALUE "N".
+000730     88  RECAP-ECHEC VALUE "O".
+000740 SCREEN SECTION.
+000750 01  saisie-operateur.
+000760  02  BLANK SCREEN.
+000770  02  VALUE "BIENVENU DANS MONPLM" LINE 02 COL 20.
+000780  02  VALUE "Identifiant operateur :" LINE 04 COL 10.
+000790  02  operateur-zone PIC X(08) TO operateur-id-ws LINE 04 COL 35.
+000800 01  refus-acces.
+000810  02  BLANK SCREEN.
+000820  02  VALUE "Acces refuse - operateur non habilite" LINE 10
+000830      COL 10.
+000840 01  titre.
+000850  02  BLANK SCREEN.
+000860  02  VALUE "BIENVENU DANS MONPLM" LINE 02 COL 20.
+000870 01  question.
+000880  02  VALUE "Voules-vous voir : " LINE 05 COL 10.
+000890  02  VALUE " Un ECP, appuyez sur 1" LINE 06 COL 30.
+000900  02  VALUE " Un ATBB, appuyez sur 2" LINE 07 COL 30.
+000910  02  VALUE " Un recap ECP/ATBB, appuyez sur 3" LINE 08 COL 30.
+000920  02  choix PIC X TO choix_ws LINE 09 COL 30.
+000930*
+000940 01  erreur-saisie.
+000950  02  VALUE "choix invalide, entrez 1, 2 ou 3" LINE 10 COL 10.
+000960  02  VALUE "- appuyez sur une touche" LINE 10 COL 50.
+000970  02  PIC X TO pause_ws LINE 10 COL 75.
+000980 01  refus-choix.
+000990  02  VALUE "choix non autorise pour cet operateur" LINE 10
+001000      COL 10.
+001010  02  VALUE "- appuyez sur une touche" LINE 10 COL 50.
+001020  02  PIC X TO pause_ws LINE 10 COL 75.
+001030 01  reponse.
+001040  02  PIC A(20) FROM choix_ws LINE 11 COL 10.
+001050  02  VALUE ", vous etes habilites a utiliser ce programmeoihnii"
+001060      LINE 11 COL 31.
+001070 01  attente.
+001080  02  VALUE "Appuyer sur la touche f et validez" LINE 20 COL 20.
+001090  02  VALUE "pour terminer" LINE 20 COL 55.
+001100  02  touche PIC X TO touche_ws LINE 20 COL 70.
+001110*
+001120*****************************************************************
+001130*                                                               *
+001140*   PROCEDURE DIVISION                                         *
+001150*                                                               *
+001160*****************************************************************
+001170 PROCEDURE DIVISION.
+001180*
+001190*****************************************************************
+001200*    MAIN-PROCEDURE - POINT D'ENTREE DU PROGRAMME.              *
+001210*    AFFICHE LE MENU, PUIS AIGUILLE SUR LE CHOIX OPERATEUR.     *
+001220*****************************************************************
+001230 MAIN-PROCEDURE.
+001240     PERFORM 0500-LOGIN THRU 0500-EXIT.
+001250     IF NOT OPERATEUR-AUTORISE
+001260         DISPLAY refus-acces
+001270         STOP RUN
+001280     END-IF.
+001290*
+001300     PERFORM 1500-BOUCLE-MENU THRU 1500-EXIT
+001310         WITH TEST AFTER
+001320         UNTIL touche_ws = "f".
+001330     STOP RUN.
+001340*
+001350 MAIN-PROCEDURE-EXIT.
+001360     EXIT.
+001370*
+001380*****************************************************************
+001390*    1500-BOUCLE-MENU - AFFICHE LE MENU, PRODUIT LE RAPPORT     *
+001400*    DEMANDE PUIS ATTEND UNE TOUCHE. REBOUCLE SUR LE MENU       *
+001410*    TANT QUE L'OPERATEUR N'A PAS APPUYE SUR LA TOUCHE F.       *
+001420*****************************************************************
+001430 1500-BOUCLE-MENU.
+001440     MOVE "N" TO choix-valide-sw.
+001450     PERFORM 1000-SAISIR-CHOIX THRU 1000-EXIT
+001460         UNTIL CHOIX-VALIDE.
+001470*
+001480     DISPLAY reponse.
+001490*
+001500     EVALUATE TRUE
+001510         WHEN choix_ws(1:1) = "1"
+001520             PERFORM 2000-TRAITER-ECP THRU 2000-EXIT
+001530         WHEN choix_ws(1:1) = "2"
+001540             PERFORM 3000-TRAITER-ATBB THRU 3000-EXIT
+001550         WHEN choix_ws(1:1) = "3"
+001560             PERFORM 4000-TRAITER-RECAP THRU 4000-EXIT
+001570         WHEN OTHER
+001580             CONTINUE
+001590     END-EVALUATE.
+001600*
+001610     MOVE SPACE TO touche.
+001620     ACCEPT attente.
+001630 1500-EXIT.
+001640     EXIT.
+001650*
+001660*****************************************************************
+001670*    1000-SAISIR-CHOIX - AFFICHE LE MENU ET VALIDE LA SAISIE    *
+001680*    DE L'OPERATEUR. REBOUCLE TANT QUE LE CHOIX N'EST PAS UN    *
+001690*    CHOIX CONNU AUQUEL L'OPERATEUR EST HABILITE.               *
+001700*****************************************************************
+001710 1000-SAISIR-CHOIX.
+001720     DISPLAY titre.
+001730     DISPLAY question.
+001740     MOVE SPACES TO choix.
+001750     ACCEPT choix.
+001760     IF choix_ws(1:1) = "1" OR choix_ws(1:1) = "2"
+001770         OR choix_ws(1:1) = "3"
+001780         PERFORM 1010-VERIFIER-HABILITATION THRU 1010-EXIT
+001790     ELSE
+001800         MOVE SPACE TO pause_ws
+001810         ACCEPT erreur-saisie
+001820         PERFORM 0730-TRACER-CHOIX-INVALIDE THRU 0730-EXIT
+001830     END-IF.
+001840 1000-EXIT.
+001850     EXIT.
+001860*
+001870*****************************************************************
+001880*    1010-VERIFIER-HABILITATION - CONTROLE QUE L'OPERATEUR EST  *
+001890*    HABILITE A UTILISER LE CHOIX SAISI (OPER-NIVEAU-HABIL).    *
+001900*****************************************************************
+001910 1010-VERIFIER-HABILITATION.
+001920     EVALUATE TRUE
+001930         WHEN choix_ws(1:1) = "1"
+001940             AND (OPERATEUR-HABIL-ECP OR OPERATEUR-HABIL-TOUT)
+001950             SET CHOIX-VALIDE TO TRUE
+001960         WHEN choix_ws(1:1) = "2"
+001970             AND (OPERATEUR-HABIL-ATBB OR OPERATEUR-HABIL-TOUT)
+001980             SET CHOIX-VALIDE TO TRUE
+001990         WHEN choix_ws(1:1) = "3" AND OPERATEUR-HABIL-TOUT
+002000             SET CHOIX-VALIDE TO TRUE
+002010         WHEN OTHER
+002020             MOVE SPACE TO pause_ws
+002030             ACCEPT refus-choix
+002040             PERFORM 0740-TRACER-CHOIX-REFUSE THRU 0740-EXIT
+002050     END-EVALUATE.
+002060 1010-EXIT.
+002070     EXIT.
+002080*
+002090*****************************************************************
+002100*    0500-LOGIN - DEMANDE L'IDENTIFIANT DE L'OPERATEUR, LE      *
+002110*    FAIT CONTROLER PAR 0600-VERIFIER-OPERATEUR ET TRACE LA     *
+002120*    TENTATIVE DE CONNEXION.                                    *
+002130*****************************************************************
+002140 0500-LOGIN.
+002150     DISPLAY saisie-operateur.
+002160     MOVE SPACES TO operateur-zone.
+002170     ACCEPT saisie-operateur.
+002180     MOVE "N" TO operateur-valide-sw.
+002190     PERFORM 0600-VERIFIER-OPERATEUR THRU 0600-EXIT.
+002200     PERFORM 0700-TRACER-CONNEXION THRU 0700-EXIT.
+002210 0500-EXIT.
+002220     EXIT.
+002230*
+002240*****************************************************************
+002250*    0600-VERIFIER-OPERATEUR - RECHERCHE L'IDENTIFIANT SAISI    *
+002260*    DANS LE FICHIER DES OPERATEURS HABILITES.                  *
+002270*****************************************************************
+002280 0600-VERIFIER-OPERATEUR.
+002290     MOVE "N" TO fin-oper-sw.
+002300     OPEN INPUT OPER-FICHIER.
+002310     IF oper-statut-ws NOT = "00"
+002320         GO TO 0600-EXIT
+002330     END-IF.
+002340     PERFORM 0610-CHERCHER-OPERATEUR THRU 0610-EXIT
+002350         UNTIL FIN-FICHIER-OPER OR OPERATEUR-AUTORISE.
+002360     CLOSE OPER-FICHIER.
+002370 0600-EXIT.
+002380     EXIT.
+002390*
+002400*****************************************************************
+002410*    0610-CHERCHER-OPERATEUR - LIT UN ENREGISTREMENT DU         *
+002420*    FICHIER OPERATEURS ET LE COMPARE A L'IDENTIFIANT SAISI.    *
+002430*****************************************************************
+002440 0610-CHERCHER-OPERATEUR.
+002450     READ OPER-FICHIER
+002460         AT END
+002470             SET FIN-FICHIER-OPER TO TRUE
+002480             GO TO 0610-EXIT
+002490     END-READ.
+002500     IF OPER-ID = operateur-id-ws
+002510         SET OPERATEUR-AUTORISE TO TRUE
+002520         MOVE OPER-NOM TO operateur-nom-ws
+002530         MOVE OPER-NIVEAU-HABIL TO operateur-niveau-ws
+002540     END-IF.
+002550 0610-EXIT.
+002560     EXIT.
+002570*
+002580*****************************************************************
+002590*    0700-TRACER-CONNEXION - ENREGISTRE LA TENTATIVE DE         *
+002600*    CONNEXION (REUSSIE OU NON) DANS LE JOURNAL D'AUDIT.        *
+002610*****************************************************************
+002620 0700-TRACER-CONNEXION.
+002630     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+002640     ACCEPT AUDIT-HEURE FROM TIME.
+002650     MOVE operateur-id-ws TO AUDIT-OPERATEUR.
+002660     MOVE "LOGIN" TO AUDIT-CHOIX.
+002670     MOVE SPACES TO AUDIT-RAPPORT.
+002680     IF OPERATEUR-AUTORISE
+002690         MOVE "AUTORISE" TO AUDIT-RESULTAT
+002700     ELSE
+002710         MOVE "REFUSE" TO AUDIT-RESULTAT
+002720     END-IF.
+002730     PERFORM 0710-ECRIRE-AUDIT THRU 0710-EXIT.
+002740 0700-EXIT.
+002750     EXIT.
+002760*
+002770*****************************************************************
+002780*    0710-ECRIRE-AUDIT - OUVRE LE JOURNAL D'AUDIT EN AJOUT ET   *
+002790*    Y ECRIT L'ENREGISTREMENT COURANT.                          *
+002800*****************************************************************
+002810 0710-ECRIRE-AUDIT.
+002820     OPEN EXTEND AUDIT-FICHIER.
+002830     IF audit-statut-ws NOT = "00"
+002840         OPEN OUTPUT AUDIT-FICHIER
+002850     END-IF.
+002860     WRITE AUDIT-RECORD.
+002870     CLOSE AUDIT-FICHIER.
+002880 0710-EXIT.
+002890     EXIT.
+002900*
+002910*****************************************************************
+002920*    2000-TRAITER-ECP - LANCE L'EXTRACTION/EDITION DU FICHIER   *
+002930*    ECP (PROGRAMME ECPEXT).                                   *
+002940*****************************************************************
+002950 2000-TRAITER-ECP.
+002960     CALL "ECPEXT".
+002970     MOVE "ECP" TO AUDIT-RAPPORT.
+002980     PERFORM 0720-TRACER-SELECTION THRU 0720-EXIT.
+002990 2000-EXIT.
+003000     EXIT.
+003010*
+003020*****************************************************************
+003030*    3000-TRAITER-ATBB - LANCE L'EXTRACTION/EDITION DU FICHIER  *
+003040*    ATBB (PROGRAMME ATBBEXT).                                 *
+003050*****************************************************************
+003060 3000-TRAITER-ATBB.
+003070     CALL "ATBBEXT".
+003080     MOVE "ATBB" TO AUDIT-RAPPORT.
+003090     PERFORM 0720-TRACER-SELECTION THRU 0720-EXIT.
+003100 3000-EXIT.
+003110     EXIT.
+003120*
+003130*****************************************************************
+003140*    4000-TRAITER-RECAP - LANCE LES DEUX EXTRACTIONS PUIS LE    *
+003150*    RAPPROCHEMENT ECP/ATBB (PROGRAMME RECONCIL).               *
+003160*****************************************************************
+003170 4000-TRAITER-RECAP.
+003180     MOVE "N" TO recap-echec-sw.
+003190     CALL "ECPEXT".
+003200     IF RETURN-CODE NOT = ZERO
+003210         SET RECAP-ECHEC TO TRUE
+003220     END-IF.
+003230     CALL "ATBBEXT".
+003240     IF RETURN-CODE NOT = ZERO
+003250         SET RECAP-ECHEC TO TRUE
+003260     END-IF.
+003270     CALL "RECONCIL".
+003280     IF RETURN-CODE NOT = ZERO
+003290         SET RECAP-ECHEC TO TRUE
+003300     END-IF.
+003310     MOVE "RECAP" TO AUDIT-RAPPORT.
+003320     IF RECAP-ECHEC
+003330         MOVE 12 TO RETURN-CODE
+003340     ELSE
+003350         MOVE ZERO TO RETURN-CODE
+003360     END-IF.
+003370     PERFORM 0720-TRACER-SELECTION THRU 0720-EXIT.
+003380 4000-EXIT.
+003390     EXIT.
+003400*
+003410*****************************************************************
+003420*    0720-TRACER-SELECTION - ENREGISTRE DANS LE JOURNAL D'AUDIT *
+003430*    LE CHOIX DE MENU RETENU PAR L'OPERATEUR ET L'ETAT PRODUIT. *
+003440*****************************************************************
+003450 0720-TRACER-SELECTION.
+003460     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+003470     ACCEPT AUDIT-HEURE FROM TIME.
+003480     MOVE operateur-id-ws TO AUDIT-OPERATEUR.
+003490     MOVE choix_ws TO AUDIT-CHOIX.
+003500     IF RETURN-CODE = ZERO
+003510         MOVE "PRODUIT" TO AUDIT-RESULTAT
+003520     ELSE
+003530         MOVE "ECHEC" TO AUDIT-RESULTAT
+003540     END-IF.
+003550     PERFORM 0710-ECRIRE-AUDIT THRU 0710-EXIT.
+003560 0720-EXIT.
+003570     EXIT.
+003580*
+003590*****************************************************************
+003600*    0730-TRACER-CHOIX-INVALIDE - ENREGISTRE DANS LE JOURNAL    *
+003610*    D'AUDIT UNE SAISIE DE CHOIX AU FORMAT INVALIDE.            *
+003620*****************************************************************
+003630 0730-TRACER-CHOIX-INVALIDE.
+003640     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+003650     ACCEPT AUDIT-HEURE FROM TIME.
+003660     MOVE operateur-id-ws TO AUDIT-OPERATEUR.
+003670     MOVE choix_ws TO AUDIT-CHOIX.
+003680     MOVE SPACES TO AUDIT-RAPPORT.
+003690     MOVE "INVALIDE" TO AUDIT-RESULTAT.
+003700     PERFORM 0710-ECRIRE-AUDIT THRU 0710-EXIT.
+003710 0730-EXIT.
+003720     EXIT.
+003730*
+003740*****************************************************************
+003750*    0740-TRACER-CHOIX-REFUSE - ENREGISTRE DANS LE JOURNAL      *
+003760*    D'AUDIT UN CHOIX NON AUTORISE POUR L'OPERATEUR.            *
+003770*****************************************************************
+003780 0740-TRACER-CHOIX-REFUSE.
+003790     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+003800     ACCEPT AUDIT-HEURE FROM TIME.
+003810     MOVE operateur-id-ws TO AUDIT-OPERATEUR.
+003820     MOVE choix_ws TO AUDIT-CHOIX.
+003830     MOVE SPACES TO AUDIT-RAPPORT.
+003840     MOVE "REFUSE" TO AUDIT-RESULTAT.
+003850     PERFORM 0710-ECRIRE-AUDIT THRU 0710-EXIT.
+003860 0740-EXIT.
+003870     EXIT.
+003880*
+003890 END PROGRAM MonPLM.
