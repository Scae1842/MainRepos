@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*                                                                *
+000030*   ECPREC.CPY                                                  *
+000040*   RECORD LAYOUT FOR THE ECP MASTER FILE                       *
+000050*                                                                *
+000060*   WRITTEN    : J. FAVREAU                                     *
+000070*   DATE       : 2026-08-09                                     *
+000080*                                                                *
+000090*   MODIFICATION HISTORY                                        *
+000100*   --------------------                                        *
+000110*   2026-08-09 JF  INITIAL VERSION - SUPPORTS MonPLM OPTION 1    *
+000120*                                                                *
+000130*****************************************************************
+000140 01  ECP-RECORD.
+000150     05  ECP-CLE.
+000160         10  ECP-NUMERO              PIC 9(07).
+000170     05  ECP-LIBELLE                 PIC X(30).
+000180     05  ECP-DATE-MVT                PIC 9(08).
+000190     05  ECP-MONTANT                 PIC S9(09)V99 COMP-3.
+000200     05  ECP-CODE-STATUT             PIC X(02).
+000210         88  ECP-STATUT-OUVERT               VALUE "OU".
+000220         88  ECP-STATUT-CLOS                 VALUE "CL".
+000230     05  FILLER                      PIC X(10).
