@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*                                                                *
+000030*   CKPTREC.CPY                                                 *
+000040*   RECORD LAYOUT FOR ECP/ATBB CHECKPOINT-RESTART FILES          *
+000050*                                                                *
+000060*   WRITTEN    : J. FAVREAU                                     *
+000070*   DATE       : 2026-08-09                                     *
+000080*                                                                *
+000090*   MODIFICATION HISTORY                                        *
+000100*   --------------------                                        *
+000110*   2026-08-09 JF  INITIAL VERSION - ECP/ATBB CHECKPOINT/RESTART *
+000111*   2026-08-09 JF  ADDED CKPT-TOTAL-IMPRIMES SO THE PRE-RESTART *
+000112*                  PRINTED COUNT CARRIES FORWARD INTO THE GRAND *
+000113*                  TOTAL INSTEAD OF BEING LOST ON RESTART.      *
+000120*                                                                *
+000130*****************************************************************
+000140 01  CKPT-RECORD.
+000150     05  CKPT-PROGRAMME              PIC X(08).
+000160     05  CKPT-DERNIER-COMPTEUR       PIC 9(09) COMP.
+000170     05  CKPT-DERNIERE-CLE           PIC 9(07).
+000175     05  CKPT-TOTAL-IMPRIMES         PIC 9(09) COMP.
+000180     05  FILLER                      PIC X(06).
