@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*                                                                *
+000030*   OPERTAB.CPY                                                 *
+000040*   RECORD LAYOUT FOR THE AUTHORIZED-OPERATORS FILE              *
+000050*                                                                *
+000060*   WRITTEN    : J. FAVREAU                                     *
+000070*   DATE       : 2026-08-09                                     *
+000080*                                                                *
+000090*   MODIFICATION HISTORY                                        *
+000100*   --------------------                                        *
+000110*   2026-08-09 JF  INITIAL VERSION - MonPLM LOGIN/AUTHORIZATION  *
+000120*                                                                *
+000130*****************************************************************
+000140 01  OPER-RECORD.
+000150     05  OPER-ID                     PIC X(08).
+000160     05  OPER-NOM                    PIC X(30).
+000170     05  OPER-NIVEAU-HABIL           PIC X(01).
+000180         88  OPER-HABIL-ECP                  VALUE "1".
+000190         88  OPER-HABIL-ATBB                 VALUE "2".
+000200         88  OPER-HABIL-TOUT                 VALUE "3".
+000210     05  FILLER                      PIC X(21).
