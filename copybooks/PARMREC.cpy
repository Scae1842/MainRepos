@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*                                                                *
+000030*   PARMREC.CPY                                                 *
+000040*   RECORD LAYOUT FOR THE MONPLMB BATCH PARAMETER CARD           *
+000050*                                                                *
+000060*   WRITTEN    : J. FAVREAU                                     *
+000070*   DATE       : 2026-08-09                                     *
+000080*                                                                *
+000090*   MODIFICATION HISTORY                                        *
+000100*   --------------------                                        *
+000110*   2026-08-09 JF  INITIAL VERSION - SUPPORTS THE UNATTENDED     *
+000120*                  BATCH ENTRY POINT MONPLMB.                    *
+000130*                                                                *
+000140*****************************************************************
+000150 01  PARM-RECORD.
+000160     05  PARM-OPERATEUR              PIC X(08).
+000170     05  PARM-CHOIX                  PIC X(01).
+000180     05  FILLER                      PIC X(71).
