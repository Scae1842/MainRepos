@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*                                                                *
+000030*   AUDITREC.CPY                                                *
+000040*   RECORD LAYOUT FOR THE MonPLM DAILY USAGE/AUDIT LOG           *
+000050*                                                                *
+000060*   WRITTEN    : J. FAVREAU                                     *
+000070*   DATE       : 2026-08-09                                     *
+000080*                                                                *
+000090*   MODIFICATION HISTORY                                        *
+000100*   --------------------                                        *
+000110*   2026-08-09 JF  INITIAL VERSION - MENU SELECTION AUDIT TRAIL  *
+000120*                                                                *
+000130*****************************************************************
+000140 01  AUDIT-RECORD.
+000150     05  AUDIT-DATE                  PIC 9(08).
+000160     05  AUDIT-HEURE                 PIC 9(08).
+000170     05  AUDIT-OPERATEUR             PIC X(08).
+000180     05  AUDIT-CHOIX                 PIC X(20).
+000190     05  AUDIT-RAPPORT               PIC X(10).
+000200     05  AUDIT-RESULTAT              PIC X(20).
+000210     05  FILLER                      PIC X(06).
