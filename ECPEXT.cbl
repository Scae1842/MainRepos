@@ -0,0 +1,274 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM    : ECPEXT                                        *
+000040*   AUTHOR     : J. FAVREAU                                    *
+000050*   INSTALLATION : SERVICE EXPLOITATION                        *
+000060*   DATE-WRITTEN : 2026-08-09                                  *
+000070*                                                               *
+000080*   LECTURE DU FICHIER MAITRE ECP ET EDITION DE LA LISTE ECP   *
+000090*   SUR FICHIER IMPRESSION. APPELE PAR MonPLM (CHOIX = 1) OU   *
+000100*   EXECUTE EN BATCH PAR MONPLMB.                              *
+000110*                                                               *
+000120*   MODIFICATION HISTORY                                       *
+000130*   --------------------                                       *
+000140*   2026-08-09 JF  VERSION INITIALE.                            *
+000150*   2026-08-09 JF  AJOUT DU POINT DE REPRISE - LE TRAITEMENT    *
+000160*                  REDEMARRE APRES LE DERNIER ENREGISTREMENT    *
+000170*                  CHECKPOINTE AU LIEU DE RELIRE TOUT LE        *
+000180*                  FICHIER MAITRE.                              *
+000190*                                                               *
+000200*****************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. ECPEXT.
+000230 AUTHOR. J. FAVREAU.
+000240 INSTALLATION. SERVICE EXPLOITATION.
+000250 DATE-WRITTEN. 2026-08-09.
+000260 DATE-COMPILED.
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT ECP-FICHIER ASSIGN TO "ECPIN"
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-ECP-STATUT.
+000330     SELECT ECP-LISTE ASSIGN TO "ECPOUT"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-LISTE-STATUT.
+000360     SELECT ECP-CKPT ASSIGN TO "ECPCKPT"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-CKPT-STATUT.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  ECP-FICHIER
+000420     LABEL RECORDS ARE STANDARD.
+000430 COPY ECPREC.
+000440 FD  ECP-LISTE
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  ECP-LIGNE-IMP               PIC X(132).
+000470 FD  ECP-CKPT
+000480     LABEL RECORDS ARE STANDARD.
+000490 COPY CKPTREC.
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-FICHIERS-SWITCHES.
+000520     05  WS-ECP-STATUT           PIC X(02) VALUE SPACES.
+000530     05  WS-LISTE-STATUT         PIC X(02) VALUE SPACES.
+000540     05  WS-CKPT-STATUT          PIC X(02) VALUE SPACES.
+000550     05  WS-FIN-FICHIER-SW       PIC X(01) VALUE "N".
+000560         88  FIN-FICHIER-ECP             VALUE "O".
+000570     05  WS-REDEMARRAGE-SW       PIC X(01) VALUE "N".
+000580         88  WS-REDEMARRAGE              VALUE "O".
+000590 77  WS-COMPTEUR-LUS             PIC 9(07) COMP VALUE ZERO.
+000600 77  WS-COMPTEUR-IMPRIMES        PIC 9(07) COMP VALUE ZERO.
+000610 77  WS-COMPTEUR-A-SAUTER        PIC 9(07) COMP VALUE ZERO.
+000620 77  WS-COMPTEUR-SAUTES          PIC 9(07) COMP VALUE ZERO.
+000630 77  WS-CKPT-INTERVALLE          PIC 9(05) COMP VALUE 100.
+000640 77  WS-CKPT-QUOTIENT            PIC 9(07) COMP VALUE ZERO.
+000650 77  WS-CKPT-RESTE                PIC 9(05) COMP VALUE ZERO.
+000660 01  WS-LIGNE-ENTETE-1.
+000670     05  FILLER                  PIC X(40)
+000680         VALUE "LISTE DES MOUVEMENTS ECP".
+000690 01  WS-LIGNE-ENTETE-2.
+000700     05  FILLER                  PIC X(07) VALUE "NUMERO".
+000710     05  FILLER                  PIC X(03) VALUE SPACES.
+000720     05  FILLER                  PIC X(30) VALUE "LIBELLE".
+000730     05  FILLER                  PIC X(02) VALUE SPACES.
+000740     05  FILLER                  PIC X(08) VALUE "DATE".
+000750     05  FILLER                  PIC X(04) VALUE SPACES.
+000760     05  FILLER                  PIC X(14) VALUE "MONTANT".
+000770     05  FILLER                  PIC X(02) VALUE SPACES.
+000780     05  FILLER                  PIC X(02) VALUE "ST".
+000790 01  WS-LIGNE-DETAIL.
+000800     05  WS-D-NUMERO             PIC 9(07).
+000810     05  FILLER                  PIC X(03) VALUE SPACES.
+000820     05  WS-D-LIBELLE            PIC X(30).
+000830     05  FILLER                  PIC X(02) VALUE SPACES.
+000840     05  WS-D-DATE               PIC 9(08).
+000850     05  FILLER                  PIC X(04) VALUE SPACES.
+000860     05  WS-D-MONTANT            PIC ZZZ,ZZZ,ZZ9.99-.
+000870     05  FILLER                  PIC X(02) VALUE SPACES.
+000880     05  WS-D-STATUT             PIC X(02).
+000890 01  WS-LIGNE-TOTAL.
+000900     05  FILLER                  PIC X(25)
+000910         VALUE "TOTAL ENREGISTREMENTS : ".
+000920     05  WS-T-COMPTEUR           PIC ZZZ,ZZZ,ZZ9.
+000930 01  WS-LIGNE-REPRISE.
+000940     05  FILLER                  PIC X(40)
+000950         VALUE "*** REPRISE APRES INTERRUPTION ***".
+000960*****************************************************************
+000970*                                                               *
+000980*   PROCEDURE DIVISION                                         *
+000990*                                                               *
+001000*****************************************************************
+001010 PROCEDURE DIVISION.
+001020*****************************************************************
+001030*    0000-MAINLINE - POINT D'ENTREE DU PROGRAMME.               *
+001040*****************************************************************
+001050 0000-MAINLINE.
+001060     MOVE ZERO TO RETURN-CODE.
+001070     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+001080     PERFORM 2000-TRAITER-ECP THRU 2000-EXIT
+001090         UNTIL FIN-FICHIER-ECP.
+001100     PERFORM 3000-FINALISATION THRU 3000-EXIT.
+001110     GOBACK.
+001120*****************************************************************
+001130*    1000-INITIALISATION - OUVERTURE DES FICHIERS, CONTROLE DU  *
+001140*    POINT DE REPRISE ET EDITION DES ENTETES DE LA LISTE ECP.   *
+001150*****************************************************************
+001160 1000-INITIALISATION.
+001170     OPEN INPUT ECP-FICHIER.
+001180     IF WS-ECP-STATUT NOT = "00"
+001190         DISPLAY "ECPEXT - OUVERTURE ECP-FICHIER IMPOSSIBLE - "
+001200             WS-ECP-STATUT
+001210         SET FIN-FICHIER-ECP TO TRUE
+001220         MOVE 12 TO RETURN-CODE
+001230         GOBACK
+001240     END-IF.
+001250     PERFORM 1100-LIRE-CHECKPOINT THRU 1100-EXIT.
+001260     IF WS-REDEMARRAGE
+001270         OPEN EXTEND ECP-LISTE
+001280         IF WS-LISTE-STATUT NOT = "00"
+001290             OPEN OUTPUT ECP-LISTE
+001300         END-IF
+001310         MOVE WS-LIGNE-REPRISE TO ECP-LIGNE-IMP
+001320         WRITE ECP-LIGNE-IMP
+001330         PERFORM 1200-SAUTER-ENREGISTREMENTS THRU 1200-EXIT
+001340     ELSE
+001350         OPEN OUTPUT ECP-LISTE
+001360         MOVE WS-LIGNE-ENTETE-1 TO ECP-LIGNE-IMP
+001370         WRITE ECP-LIGNE-IMP
+001380         MOVE WS-LIGNE-ENTETE-2 TO ECP-LIGNE-IMP
+001390         WRITE ECP-LIGNE-IMP
+001400     END-IF.
+001410     PERFORM 2100-LIRE-ECP THRU 2100-EXIT.
+001420 1000-EXIT.
+001430     EXIT.
+001440*****************************************************************
+001450*    1100-LIRE-CHECKPOINT - RECHERCHE UN POINT DE REPRISE       *
+001460*    LAISSE PAR UNE EXECUTION ANTERIEURE INTERROMPUE.           *
+001470*****************************************************************
+001480 1100-LIRE-CHECKPOINT.
+001490     MOVE ZERO TO WS-COMPTEUR-A-SAUTER.
+001500     OPEN INPUT ECP-CKPT.
+001510     IF WS-CKPT-STATUT = "00"
+001520         READ ECP-CKPT
+001530             AT END
+001540                 CONTINUE
+001550             NOT AT END
+001560                 MOVE CKPT-DERNIER-COMPTEUR
+001570                     TO WS-COMPTEUR-A-SAUTER
+001580                 MOVE CKPT-TOTAL-IMPRIMES
+001590                     TO WS-COMPTEUR-IMPRIMES
+001600         END-READ
+001610         CLOSE ECP-CKPT
+001620     END-IF.
+001630     IF WS-COMPTEUR-A-SAUTER > ZERO
+001640         SET WS-REDEMARRAGE TO TRUE
+001650     END-IF.
+001660 1100-EXIT.
+001670     EXIT.
+001680*****************************************************************
+001690*    1200-SAUTER-ENREGISTREMENTS - RELIT SANS LES EDITER LES    *
+001700*    ENREGISTREMENTS DEJA TRAITES LORS DE L'EXECUTION           *
+001710*    PRECEDENTE, POUR REPOSITIONNER LA LECTURE SEQUENTIELLE.    *
+001720*****************************************************************
+001730 1200-SAUTER-ENREGISTREMENTS.
+001740     MOVE ZERO TO WS-COMPTEUR-SAUTES.
+001750     PERFORM 1210-SAUTER-UN THRU 1210-EXIT
+001760         UNTIL FIN-FICHIER-ECP
+001770         OR WS-COMPTEUR-SAUTES >= WS-COMPTEUR-A-SAUTER.
+001780 1200-EXIT.
+001790     EXIT.
+001800*****************************************************************
+001810*    1210-SAUTER-UN - LIT ET IGNORE UN ENREGISTREMENT DEJA      *
+001820*    TRAITE.                                                    *
+001830*****************************************************************
+001840 1210-SAUTER-UN.
+001850     PERFORM 2100-LIRE-ECP THRU 2100-EXIT.
+001860     ADD 1 TO WS-COMPTEUR-SAUTES.
+001870 1210-EXIT.
+001880     EXIT.
+001890*****************************************************************
+001900*    2000-TRAITER-ECP - EDITE L'ENREGISTREMENT COURANT PUIS     *
+001910*    LIT L'ENREGISTREMENT SUIVANT.                              *
+001920*****************************************************************
+001930 2000-TRAITER-ECP.
+001940     MOVE ECP-NUMERO TO WS-D-NUMERO.
+001950     MOVE ECP-LIBELLE TO WS-D-LIBELLE.
+001960     MOVE ECP-DATE-MVT TO WS-D-DATE.
+001970     MOVE ECP-MONTANT TO WS-D-MONTANT.
+001980     MOVE ECP-CODE-STATUT TO WS-D-STATUT.
+001990     MOVE WS-LIGNE-DETAIL TO ECP-LIGNE-IMP.
+002000     WRITE ECP-LIGNE-IMP.
+002010     ADD 1 TO WS-COMPTEUR-IMPRIMES.
+002020     DIVIDE WS-COMPTEUR-LUS BY WS-CKPT-INTERVALLE
+002030         GIVING WS-CKPT-QUOTIENT
+002040         REMAINDER WS-CKPT-RESTE.
+002050     IF WS-CKPT-RESTE = ZERO
+002060         PERFORM 1300-ECRIRE-CHECKPOINT THRU 1300-EXIT
+002070     END-IF.
+002080     PERFORM 2100-LIRE-ECP THRU 2100-EXIT.
+002090 2000-EXIT.
+002100     EXIT.
+002110*****************************************************************
+002120*    2100-LIRE-ECP - LECTURE SEQUENTIELLE DU FICHIER MAITRE ECP.*
+002130*****************************************************************
+002140 2100-LIRE-ECP.
+002150     READ ECP-FICHIER
+002160         AT END
+002170             SET FIN-FICHIER-ECP TO TRUE
+002180             GO TO 2100-EXIT
+002190     END-READ.
+002200     ADD 1 TO WS-COMPTEUR-LUS.
+002210 2100-EXIT.
+002220     EXIT.
+002230*****************************************************************
+002240*    1300-ECRIRE-CHECKPOINT - RECREE LE FICHIER DE REPRISE AVEC *
+002250*    LA POSITION COURANTE DE LA LECTURE DU FICHIER MAITRE.      *
+002260*****************************************************************
+002270 1300-ECRIRE-CHECKPOINT.
+002280     OPEN OUTPUT ECP-CKPT.
+002290     IF WS-CKPT-STATUT NOT = "00"
+002300         DISPLAY "ECPEXT - OUVERTURE ECP-CKPT IMPOSSIBLE - "
+002310             WS-CKPT-STATUT
+002320         GO TO 1300-EXIT
+002330     END-IF.
+002340     MOVE "ECPEXT" TO CKPT-PROGRAMME.
+002350     MOVE WS-COMPTEUR-LUS TO CKPT-DERNIER-COMPTEUR.
+002360     MOVE ECP-NUMERO TO CKPT-DERNIERE-CLE.
+002370     MOVE WS-COMPTEUR-IMPRIMES TO CKPT-TOTAL-IMPRIMES.
+002380     WRITE CKPT-RECORD.
+002390     CLOSE ECP-CKPT.
+002400 1300-EXIT.
+002410     EXIT.
+002420*****************************************************************
+002430*    1400-EFFACER-CHECKPOINT - REMET LE FICHIER DE REPRISE A    *
+002440*    ZERO APRES UN TRAITEMENT COMPLET ET REUSSI.                *
+002450*****************************************************************
+002460 1400-EFFACER-CHECKPOINT.
+002470     OPEN OUTPUT ECP-CKPT.
+002480     IF WS-CKPT-STATUT NOT = "00"
+002490         DISPLAY "ECPEXT - OUVERTURE ECP-CKPT IMPOSSIBLE - "
+002500             WS-CKPT-STATUT
+002510         GO TO 1400-EXIT
+002520     END-IF.
+002530     MOVE "ECPEXT" TO CKPT-PROGRAMME.
+002540     MOVE ZERO TO CKPT-DERNIER-COMPTEUR.
+002550     MOVE ZERO TO CKPT-DERNIERE-CLE.
+002560     MOVE ZERO TO CKPT-TOTAL-IMPRIMES.
+002570     WRITE CKPT-RECORD.
+002580     CLOSE ECP-CKPT.
+002590 1400-EXIT.
+002600     EXIT.
+002610*****************************************************************
+002620*    3000-FINALISATION - EDITE LE TOTAL, EFFACE LE POINT DE     *
+002630*    REPRISE ET FERME LES FICHIERS.                             *
+002640*****************************************************************
+002650 3000-FINALISATION.
+002660     MOVE WS-COMPTEUR-IMPRIMES TO WS-T-COMPTEUR.
+002670     MOVE WS-LIGNE-TOTAL TO ECP-LIGNE-IMP.
+002680     WRITE ECP-LIGNE-IMP.
+002690     PERFORM 1400-EFFACER-CHECKPOINT THRU 1400-EXIT.
+002700     CLOSE ECP-FICHIER.
+002710     CLOSE ECP-LISTE.
+002720 3000-EXIT.
+002730     EXIT.
+002740 END PROGRAM ECPEXT.
