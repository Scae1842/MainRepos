@@ -0,0 +1,283 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM    : MONPLMB                                       *
+000040*   AUTHOR     : J. FAVREAU                                    *
+000050*   INSTALLATION : SERVICE EXPLOITATION                        *
+000060*   DATE-WRITTEN : 2026-08-09                                  *
+000070*                                                               *
+000080*   POINT D'ENTREE BATCH DE MonPLM. LIT UNE CARTE PARAMETRE    *
+000090*   (OPERATEUR, CHOIX) AU LIEU DE L'ACCEPT ECRAN, CONTROLE     *
+000100*   L'HABILITATION DE L'OPERATEUR COMME LE FAIT MonPLM, PUIS    *
+000110*   PRODUIT LE RAPPORT DEMANDE (ECPEXT, ATBBEXT OU RECONCIL).   *
+000120*   PERMET AU PLANIFICATEUR DE NUIT DE LANCER CES ETATS SANS    *
+000130*   OPERATEUR PRESENT A L'ECRAN.                                *
+000140*                                                               *
+000150*   MODIFICATION HISTORY                                       *
+000160*   --------------------                                       *
+000170*   2026-08-09 JF  VERSION INITIALE.                            *
+000180*   2026-08-09 JF  LE CHOIX DE LA CARTE PARAMETRE EST DESORMAIS *
+000190*                  CONTROLE CONTRE L'HABILITATION DE            *
+000200*                  L'OPERATEUR (OPERTAB).                       *
+000210*                                                               *
+000220*****************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. MONPLMB.
+000250 AUTHOR. J. FAVREAU.
+000260 INSTALLATION. SERVICE EXPLOITATION.
+000270 DATE-WRITTEN. 2026-08-09.
+000280 DATE-COMPILED.
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT PARM-FICHIER ASSIGN TO "PARMIN"
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-PARM-STATUT.
+000350     SELECT OPER-FICHIER ASSIGN TO "OPERTAB"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-OPER-STATUT.
+000380     SELECT AUDIT-FICHIER ASSIGN TO "AUDITLOG"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-AUDIT-STATUT.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  PARM-FICHIER
+000440     LABEL RECORDS ARE STANDARD.
+000450 COPY PARMREC.
+000460 FD  OPER-FICHIER
+000470     LABEL RECORDS ARE STANDARD.
+000480 COPY OPERTAB.
+000490 FD  AUDIT-FICHIER
+000500     LABEL RECORDS ARE STANDARD.
+000510 COPY AUDITREC.
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-FICHIERS-SWITCHES.
+000540     05  WS-PARM-STATUT          PIC X(02) VALUE SPACES.
+000550     05  WS-OPER-STATUT          PIC X(02) VALUE SPACES.
+000560     05  WS-AUDIT-STATUT         PIC X(02) VALUE SPACES.
+000570     05  WS-FIN-OPER-SW          PIC X(01) VALUE "N".
+000580         88  WS-FIN-FICHIER-OPER         VALUE "O".
+000590     05  WS-OPERATEUR-VALIDE-SW  PIC X(01) VALUE "N".
+000600         88  WS-OPERATEUR-AUTORISE       VALUE "O".
+000610     05  WS-ABANDON-SW           PIC X(01) VALUE "N".
+000620         88  WS-TRAITEMENT-ABANDONNE     VALUE "O".
+000630     05  WS-CHOIX-AUTORISE-SW    PIC X(01) VALUE "N".
+000640         88  WS-CHOIX-AUTORISE           VALUE "O".
+000650     05  WS-RECAP-ECHEC-SW       PIC X(01) VALUE "N".
+000660         88  WS-RECAP-ECHEC              VALUE "O".
+000670 77  WS-OPERATEUR-ID             PIC X(08) VALUE SPACES.
+000680 77  WS-OPERATEUR-NOM            PIC X(30) VALUE SPACES.
+000690 77  WS-OPERATEUR-NIVEAU         PIC X(01) VALUE SPACE.
+000700     88  WS-HABIL-ECP                    VALUE "1".
+000710     88  WS-HABIL-ATBB                   VALUE "2".
+000720     88  WS-HABIL-TOUT                   VALUE "3".
+000730 77  WS-CHOIX                    PIC X(01) VALUE SPACES.
+000740*****************************************************************
+000750*                                                               *
+000760*   PROCEDURE DIVISION                                         *
+000770*                                                               *
+000780*****************************************************************
+000790 PROCEDURE DIVISION.
+000800*****************************************************************
+000810*    0000-MAINLINE - POINT D'ENTREE DU PROGRAMME.               *
+000820*****************************************************************
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+000850     IF NOT WS-TRAITEMENT-ABANDONNE
+000860         PERFORM 2000-VERIFIER-OPERATEUR THRU 2000-EXIT
+000870         IF WS-OPERATEUR-AUTORISE
+000880             PERFORM 2500-TRACER-LOGIN THRU 2500-EXIT
+000890             PERFORM 3000-TRAITER-CHOIX THRU 3000-EXIT
+000900         ELSE
+000910             PERFORM 4000-TRACER-REFUS THRU 4000-EXIT
+000920         END-IF
+000930     END-IF.
+000940     GOBACK.
+000950*****************************************************************
+000960*    1000-INITIALISATION - LIT LA CARTE PARAMETRE ET EN EXTRAIT *
+000970*    L'OPERATEUR ET LE CHOIX DEMANDES.                          *
+000980*****************************************************************
+000990 1000-INITIALISATION.
+001000     OPEN INPUT PARM-FICHIER.
+001010     IF WS-PARM-STATUT NOT = "00"
+001020         DISPLAY "MONPLMB - OUVERTURE PARMIN IMPOSSIBLE - "
+001030             WS-PARM-STATUT
+001040         MOVE 12 TO RETURN-CODE
+001050         SET WS-TRAITEMENT-ABANDONNE TO TRUE
+001060         GO TO 1000-EXIT
+001070     END-IF.
+001080     READ PARM-FICHIER
+001090         AT END
+001100             DISPLAY "MONPLMB - CARTE PARAMETRE ABSENTE"
+001110             MOVE 12 TO RETURN-CODE
+001120             SET WS-TRAITEMENT-ABANDONNE TO TRUE
+001130     END-READ.
+001140     IF NOT WS-TRAITEMENT-ABANDONNE
+001150         MOVE PARM-OPERATEUR TO WS-OPERATEUR-ID
+001160         MOVE PARM-CHOIX TO WS-CHOIX
+001170     END-IF.
+001180     CLOSE PARM-FICHIER.
+001190 1000-EXIT.
+001200     EXIT.
+001210*****************************************************************
+001220*    2000-VERIFIER-OPERATEUR - RECHERCHE L'OPERATEUR DE LA      *
+001230*    CARTE PARAMETRE DANS LE FICHIER DES OPERATEURS HABILITES.  *
+001240*****************************************************************
+001250 2000-VERIFIER-OPERATEUR.
+001260     OPEN INPUT OPER-FICHIER.
+001270     IF WS-OPER-STATUT NOT = "00"
+001280         GO TO 2000-EXIT
+001290     END-IF.
+001300     PERFORM 2100-CHERCHER-OPERATEUR THRU 2100-EXIT
+001310         UNTIL WS-FIN-FICHIER-OPER OR WS-OPERATEUR-AUTORISE.
+001320     CLOSE OPER-FICHIER.
+001330 2000-EXIT.
+001340     EXIT.
+001350*****************************************************************
+001360*    2100-CHERCHER-OPERATEUR - LIT UN ENREGISTREMENT DU         *
+001370*    FICHIER OPERATEURS ET LE COMPARE A LA CARTE PARAMETRE.     *
+001380*****************************************************************
+001390 2100-CHERCHER-OPERATEUR.
+001400     READ OPER-FICHIER
+001410         AT END
+001420             SET WS-FIN-FICHIER-OPER TO TRUE
+001430             GO TO 2100-EXIT
+001440     END-READ.
+001450     IF OPER-ID = WS-OPERATEUR-ID
+001460         SET WS-OPERATEUR-AUTORISE TO TRUE
+001470         MOVE OPER-NOM TO WS-OPERATEUR-NOM
+001480         MOVE OPER-NIVEAU-HABIL TO WS-OPERATEUR-NIVEAU
+001490     END-IF.
+001500 2100-EXIT.
+001510     EXIT.
+001520*****************************************************************
+001530*    2500-TRACER-LOGIN - TRACE DANS L'AUDIT UNE CONNEXION       *
+001540*    AUTORISEE DE LA CARTE PARAMETRE.                           *
+001550*****************************************************************
+001560 2500-TRACER-LOGIN.
+001570     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+001580     ACCEPT AUDIT-HEURE FROM TIME.
+001590     MOVE WS-OPERATEUR-ID TO AUDIT-OPERATEUR.
+001600     MOVE "LOGIN" TO AUDIT-CHOIX.
+001610     MOVE SPACES TO AUDIT-RAPPORT.
+001620     MOVE "AUTORISE" TO AUDIT-RESULTAT.
+001630     PERFORM 6000-ECRIRE-AUDIT THRU 6000-EXIT.
+001640 2500-EXIT.
+001650     EXIT.
+001660*****************************************************************
+001670*    3000-TRAITER-CHOIX - AIGUILLE SUR LE TRAITEMENT DEMANDE    *
+001680*    PAR LA CARTE PARAMETRE ET LE TRACE DANS L'AUDIT.           *
+001690*****************************************************************
+001700 3000-TRAITER-CHOIX.
+001710     IF WS-CHOIX NOT = "1" AND WS-CHOIX NOT = "2"
+001720             AND WS-CHOIX NOT = "3"
+001730         DISPLAY "MONPLMB - CHOIX PARAMETRE INVALIDE - "
+001740             WS-CHOIX
+001750         MOVE 8 TO RETURN-CODE
+001760         MOVE SPACES TO AUDIT-RAPPORT
+001770     ELSE
+001780         PERFORM 3010-VERIFIER-HABILITATION THRU 3010-EXIT
+001790         IF NOT WS-CHOIX-AUTORISE
+001800             DISPLAY "MONPLMB - CHOIX NON AUTORISE - "
+001810                 WS-OPERATEUR-ID
+001820             MOVE 8 TO RETURN-CODE
+001830             MOVE SPACES TO AUDIT-RAPPORT
+001840         ELSE
+001850             EVALUATE WS-CHOIX
+001860                 WHEN "1"
+001870                     CALL "ECPEXT"
+001880                     MOVE "ECP" TO AUDIT-RAPPORT
+001890                 WHEN "2"
+001900                     CALL "ATBBEXT"
+001910                     MOVE "ATBB" TO AUDIT-RAPPORT
+001920                 WHEN "3"
+001930                     MOVE "N" TO WS-RECAP-ECHEC-SW
+001940                     CALL "ECPEXT"
+001950                     IF RETURN-CODE NOT = ZERO
+001960                         SET WS-RECAP-ECHEC TO TRUE
+001970                     END-IF
+001980                     CALL "ATBBEXT"
+001990                     IF RETURN-CODE NOT = ZERO
+002000                         SET WS-RECAP-ECHEC TO TRUE
+002010                     END-IF
+002020                     CALL "RECONCIL"
+002030                     IF RETURN-CODE NOT = ZERO
+002040                         SET WS-RECAP-ECHEC TO TRUE
+002050                     END-IF
+002060                     MOVE "RECAP" TO AUDIT-RAPPORT
+002070                     IF WS-RECAP-ECHEC
+002080                         MOVE 12 TO RETURN-CODE
+002090                     ELSE
+002100                         MOVE ZERO TO RETURN-CODE
+002110                     END-IF
+002120             END-EVALUATE
+002130         END-IF
+002140     END-IF.
+002150     PERFORM 5000-TRACER-SELECTION THRU 5000-EXIT.
+002160 3000-EXIT.
+002170     EXIT.
+002180*****************************************************************
+002190*    3010-VERIFIER-HABILITATION - CONTROLE QUE L'OPERATEUR EST *
+002200*    HABILITE A UTILISER LE CHOIX DE LA CARTE PARAMETRE.       *
+002210*****************************************************************
+002220 3010-VERIFIER-HABILITATION.
+002230     MOVE "N" TO WS-CHOIX-AUTORISE-SW.
+002240     EVALUATE TRUE
+002250         WHEN WS-CHOIX = "1" AND (WS-HABIL-ECP OR WS-HABIL-TOUT)
+002260             SET WS-CHOIX-AUTORISE TO TRUE
+002270         WHEN WS-CHOIX = "2" AND (WS-HABIL-ATBB OR WS-HABIL-TOUT)
+002280             SET WS-CHOIX-AUTORISE TO TRUE
+002290         WHEN WS-CHOIX = "3" AND WS-HABIL-TOUT
+002300             SET WS-CHOIX-AUTORISE TO TRUE
+002310         WHEN OTHER
+002320             CONTINUE
+002330     END-EVALUATE.
+002340 3010-EXIT.
+002350     EXIT.
+002360*****************************************************************
+002370*    4000-TRACER-REFUS - TRACE DANS L'AUDIT UN OPERATEUR NON    *
+002380*    HABILITE SUR LA CARTE PARAMETRE.                           *
+002390*****************************************************************
+002400 4000-TRACER-REFUS.
+002410     DISPLAY "MONPLMB - OPERATEUR NON HABILITE - "
+002420         WS-OPERATEUR-ID.
+002430     MOVE 8 TO RETURN-CODE.
+002440     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+002450     ACCEPT AUDIT-HEURE FROM TIME.
+002460     MOVE WS-OPERATEUR-ID TO AUDIT-OPERATEUR.
+002470     MOVE "LOGIN" TO AUDIT-CHOIX.
+002480     MOVE SPACES TO AUDIT-RAPPORT.
+002490     MOVE "REFUSE" TO AUDIT-RESULTAT.
+002500     PERFORM 6000-ECRIRE-AUDIT THRU 6000-EXIT.
+002510 4000-EXIT.
+002520     EXIT.
+002530*****************************************************************
+002540*    5000-TRACER-SELECTION - TRACE DANS L'AUDIT LE CHOIX        *
+002550*    DEMANDE PAR LA CARTE PARAMETRE ET LE RESULTAT OBTENU.      *
+002560*****************************************************************
+002570 5000-TRACER-SELECTION.
+002580     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+002590     ACCEPT AUDIT-HEURE FROM TIME.
+002600     MOVE WS-OPERATEUR-ID TO AUDIT-OPERATEUR.
+002610     MOVE WS-CHOIX TO AUDIT-CHOIX.
+002620     IF RETURN-CODE = ZERO
+002630         MOVE "PRODUIT" TO AUDIT-RESULTAT
+002640     ELSE
+002650         MOVE "ECHEC" TO AUDIT-RESULTAT
+002660     END-IF.
+002670     PERFORM 6000-ECRIRE-AUDIT THRU 6000-EXIT.
+002680 5000-EXIT.
+002690     EXIT.
+002700*****************************************************************
+002710*    6000-ECRIRE-AUDIT - OUVRE LE JOURNAL D'AUDIT EN AJOUT ET   *
+002720*    Y ECRIT L'ENREGISTREMENT COURANT.                          *
+002730*****************************************************************
+002740 6000-ECRIRE-AUDIT.
+002750     OPEN EXTEND AUDIT-FICHIER.
+002760     IF WS-AUDIT-STATUT NOT = "00"
+002770         OPEN OUTPUT AUDIT-FICHIER
+002780     END-IF.
+002790     WRITE AUDIT-RECORD.
+002800     CLOSE AUDIT-FICHIER.
+002810 6000-EXIT.
+002820     EXIT.
+002830 END PROGRAM MONPLMB.
